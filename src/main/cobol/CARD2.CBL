@@ -2,61 +2,388 @@
       * AUTHOR:    DAVE NICOLETTE
       * DATE:      13 APR 2017
       * PURPOSE:   CREDIT CARD IDENTIFIER - AFTER REFACTORING.
+      *
+      * MODIFICATION HISTORY
+      *   09 AUG 2026  RTC  BIN RANGES MOVED OUT OF THE EVALUATE AND
+      *                     INTO A TABLE LOADED FROM THE BIN-RANGE
+      *                     REFERENCE FILE (SEE BINTAB/BINREC
+      *                     COPYBOOKS) SO NETWORKS CAN BE ADDED BY
+      *                     UPDATING THE REFERENCE FILE INSTEAD OF
+      *                     RECOMPILING.  PICKED UP MASTERCARD'S
+      *                     2-SERIES BINS AND UNIONPAY AS REAL
+      *                     BRANDS RATHER THAN UNKNOWN.
+      *   09 AUG 2026  RTC  ADDED LENGTH AND LUHN MOD-10 VALIDATION
+      *                     AHEAD OF BRAND IDENTIFICATION.  A NUMBER
+      *                     THAT IS NOT NUMERIC, IS THE WRONG LENGTH
+      *                     FOR THE BRAND IT MATCHES, OR FAILS THE
+      *                     CHECK DIGIT IS RETURNED AS INVALID RATHER
+      *                     THAN STAMPED WITH A BRAND.
+      *   09 AUG 2026  RTC  ADDED OUT-MASKED-ACCT-NUMBER SO CALLERS
+      *                     WRITING TO REPORTS/LOGS CAN SHOW ONLY THE
+      *                     LAST FOUR DIGITS OF THE PAN (PCI).
+      *   09 AUG 2026  RTC  EVERY IDENTIFICATION CALL NOW APPENDS A
+      *                     RECORD TO THE AUDIT FILE (RUN DATE, MASKED
+      *                     PAN, BRAND, VALID/INVALID FLAG) FOR LATER
+      *                     CHARGEBACK RESEARCH.  IN-FUNCTION-CODE OF
+      *                     'T' CLOSES THE AUDIT FILE (BIN-RANGE-FILE
+      *                     IS ALREADY CLOSED RIGHT AFTER THE TABLE
+      *                     LOAD) - THE BATCH DRIVER CALLS US ONE LAST
+      *                     TIME WITH THIS CODE AT END OF RUN.
+      *   09 AUG 2026  RTC  CHANGED BIN-RANGE-FILE AND AUDIT-FILE TO
+      *                     ORGANIZATION SEQUENTIAL, NOT LINE
+      *                     SEQUENTIAL - BOTH ARE CLASSIC DSN-BASED
+      *                     DATASETS UNDER THE JCL, NOT Z/OS UNIX
+      *                     FILES.  1100-READ-BIN-RANGE NOW WARNS WHEN
+      *                     THE REFERENCE FILE HAS MORE ROWS THAN THE
+      *                     TABLE HOLDS INSTEAD OF DISCARDING THEM
+      *                     SILENTLY.  RESTORED THE FULL 350000-359999
+      *                     JAPAN CREDIT BUREAU RANGE IN THE REFERENCE
+      *                     FILE (A NARROWER 3528-3589 SLICE HAD CREPT
+      *                     IN DURING THE BIN-TABLE EXTERNALIZATION AND
+      *                     WOULD HAVE SENT REAL JCB NUMBERS BACK AS
+      *                     UNKNOWN) AND DROPPED AN UNREQUESTED DINERS
+      *                     30-SERIES ROW THAT HAD NO BASIS IN THE
+      *                     ORIGINAL EVALUATE.
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CARD2.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIN-RANGE-FILE
+               ASSIGN TO "BINRANGE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BIN-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "CARDAUDT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BIN-RANGE-FILE
+           RECORD CONTAINS 34 CHARACTERS.
+       COPY BINREC.
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  AUDIT-RECORD                PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01  WS-MESSAGE.
-           05  FILLER                 PIC X(04) VALUE ' IS '.  
-           05  WS-CARD-TYPE           PIC X(60).    
+           05  FILLER                 PIC X(04) VALUE ' IS '.
+           05  WS-CARD-TYPE           PIC X(56).
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-AUDIT-RUN-DATE      PIC 9(08).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-MASKED-ACCT   PIC X(16).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-BRAND         PIC X(20).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-VALID-FLAG    PIC X(01).
+           05  FILLER                 PIC X(11) VALUE SPACE.
+
+       77  WS-BIN-FILE-STATUS         PIC X(02) VALUE '00'.
+       77  WS-AUDIT-FILE-STATUS       PIC X(02) VALUE '00'.
+       77  WS-TABLE-LOADED-SW         PIC X(01) VALUE 'N'.
+           88  WS-BIN-TABLE-LOADED        VALUE 'Y'.
+       77  WS-AUDIT-OPEN-SW           PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN         VALUE 'Y'.
+       77  WS-VALID-SW                PIC X(01) VALUE 'Y'.
+           88  WS-ACCOUNT-VALID           VALUE 'Y'.
+           88  WS-ACCOUNT-INVALID         VALUE 'N'.
+       77  WS-ACCT-LENGTH             PIC 9(02) COMP.
+       77  WS-EXPECTED-LENGTH         PIC 9(02) COMP VALUE ZERO.
+       77  WS-ACCT-PREFIX-6           PIC 9(06).
+       77  WS-BIN-MATCH-SW            PIC X(01) VALUE 'N'.
+           88  WS-BIN-MATCHED             VALUE 'Y'.
+       77  WS-LUHN-PASS-SW            PIC X(01) VALUE 'Y'.
+           88  WS-LUHN-PASSED             VALUE 'Y'.
+       77  WS-LUHN-SUM                PIC 9(05) COMP.
+       77  WS-LUHN-IDX                PIC 9(02) COMP.
+       77  WS-LUHN-POSITION           PIC 9(02) COMP.
+       77  WS-LUHN-DIGIT              PIC 9(01).
+       77  WS-LUHN-DOUBLED            PIC 9(02).
+       77  WS-MASK-STAR-COUNT         PIC 9(02) COMP.
+       77  WS-MASK-IDX                PIC 9(02) COMP.
+
+       COPY BINTAB.
 
        LINKAGE SECTION.
 
-       01  WS-PARAMETERS.
-           05  WS-ARGUMENTS.
-               10  FILLER             PIC X(10).
-               10  IN-ACCOUNT-NUMBER  PIC X(16).
-               10  FILLER             PIC X(174).
-           05  WS-RETURN-VALUES.
-               10  OUT-ACCOUNT-NUMBER PIC X(16).
-               10  OUT-MESSAGE        PIC X(184).    
+       COPY CARDPARM.
 
        PROCEDURE DIVISION USING WS-PARAMETERS.
 
-           PERFORM 2200-IDENTIFY-CARD-TYPE
+       0000-MAINLINE.
+
+           IF IN-FUNC-TERMINATE
+               PERFORM 1900-TERMINATE-FILES
+           ELSE
+               PERFORM 1000-LOAD-BIN-TABLE
+               PERFORM 2000-VALIDATE-AND-IDENTIFY
+               PERFORM 2300-MASK-ACCOUNT-NUMBER
+               PERFORM 2800-WRITE-AUDIT-RECORD
+               MOVE IN-ACCOUNT-NUMBER TO OUT-ACCOUNT-NUMBER
+           END-IF
+
            MOVE ZERO TO RETURN-CODE
            GOBACK
            .
 
-       2200-IDENTIFY-CARD-TYPE.
+      *----------------------------------------------------------------*
+      * LOAD THE BIN-TO-BRAND TABLE FROM THE REFERENCE FILE.  ONLY
+      * DONE ONCE PER RUN - WORKING-STORAGE SURVIVES BETWEEN CALLS.
+      *----------------------------------------------------------------*
+       1000-LOAD-BIN-TABLE.
+
+           IF NOT WS-BIN-TABLE-LOADED
+               OPEN INPUT BIN-RANGE-FILE
+               IF WS-BIN-FILE-STATUS NOT = '00'
+                   DISPLAY 'CARD2 - UNABLE TO OPEN BINRANGE, STATUS '
+                           WS-BIN-FILE-STATUS
+               ELSE
+                   PERFORM 1100-READ-BIN-RANGE
+                       UNTIL WS-BIN-FILE-STATUS = '10'
+                   CLOSE BIN-RANGE-FILE
+               END-IF
+               SET WS-BIN-TABLE-LOADED TO TRUE
+           END-IF
+           .
+
+       1100-READ-BIN-RANGE.
+
+           READ BIN-RANGE-FILE
+               AT END
+                   MOVE '10' TO WS-BIN-FILE-STATUS
+               NOT AT END
+                   IF WS-BIN-TABLE-COUNT < WS-BIN-TABLE-MAX
+                       ADD 1 TO WS-BIN-TABLE-COUNT
+                       MOVE BR-LOW-RANGE      TO
+                           WS-BIN-LOW (WS-BIN-TABLE-COUNT)
+                       MOVE BR-HIGH-RANGE     TO
+                           WS-BIN-HIGH(WS-BIN-TABLE-COUNT)
+                       MOVE BR-ACCOUNT-LENGTH TO
+                           WS-BIN-LENGTH(WS-BIN-TABLE-COUNT)
+                       MOVE BR-BRAND-NAME     TO
+                           WS-BIN-BRAND(WS-BIN-TABLE-COUNT)
+                   ELSE
+                       DISPLAY 'CARD2 - BIN TABLE FULL AT '
+                               WS-BIN-TABLE-MAX
+                               ' ENTRIES, ROW DISCARDED: '
+                               BR-LOW-RANGE '-' BR-HIGH-RANGE
+                               ' ' BR-BRAND-NAME
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * VALIDATE THE ACCOUNT NUMBER AND IDENTIFY ITS BRAND.  AN
+      * ACCOUNT NUMBER IS ONLY STAMPED WITH A BRAND WHEN IT IS ALL
+      * NUMERIC, MATCHES A KNOWN BIN RANGE, IS THE LENGTH THAT RANGE
+      * EXPECTS, AND PASSES THE LUHN CHECK DIGIT.
+      *----------------------------------------------------------------*
+       2000-VALIDATE-AND-IDENTIFY.
 
-           EVALUATE TRUE
-               WHEN IN-ACCOUNT-NUMBER(1:1) IS EQUAL TO '4'
-                   MOVE 'VISA' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:2) IS >= '51' 
-               AND IN-ACCOUNT-NUMBER(1:2) IS < '56' 
-                   MOVE 'MASTERCARD' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '36'
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '38'
-                   MOVE 'DINERS CLUB' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:4) = '6011'
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '65'    
-                   MOVE 'DISCOVER' TO WS-CARD-TYPE 
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '34'
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '37'
-                   MOVE 'AMERICAN EXPRESS' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '35'
-                   MOVE 'JAPAN CREDIT BUREAU' TO WS-CARD-TYPE    
-               WHEN OTHER   
+           SET WS-ACCOUNT-VALID TO TRUE
+           PERFORM 2010-COMPUTE-LENGTH
+
+           IF WS-ACCT-LENGTH = ZERO
+           OR IN-ACCOUNT-NUMBER(1:WS-ACCT-LENGTH) IS NOT NUMERIC
+               SET WS-ACCOUNT-INVALID TO TRUE
+               MOVE 'UNKNOWN' TO WS-CARD-TYPE
+               MOVE 'INVALID - NOT NUMERIC' TO OUT-MESSAGE
+           ELSE
+               PERFORM 2200-IDENTIFY-CARD-TYPE
+               IF NOT WS-BIN-MATCHED
+                   SET WS-ACCOUNT-INVALID TO TRUE
                    MOVE 'UNKNOWN' TO WS-CARD-TYPE
-           END-EVALUATE
+                   MOVE 'UNKNOWN - NO MATCHING BIN RANGE'
+                       TO OUT-MESSAGE
+               ELSE
+                   IF WS-ACCT-LENGTH NOT = WS-EXPECTED-LENGTH
+                       SET WS-ACCOUNT-INVALID TO TRUE
+                       MOVE 'INVALID - LENGTH MISMATCH FOR BRAND'
+                           TO OUT-MESSAGE
+                   ELSE
+                       PERFORM 2260-VALIDATE-LUHN
+                       IF WS-LUHN-PASSED
+                           SET WS-ACCOUNT-VALID TO TRUE
+                           MOVE WS-MESSAGE TO OUT-MESSAGE
+                       ELSE
+                           SET WS-ACCOUNT-INVALID TO TRUE
+                           MOVE 'INVALID - FAILS CHECK DIGIT'
+                               TO OUT-MESSAGE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-ACCOUNT-VALID
+               SET OUT-VALID TO TRUE
+           ELSE
+               SET OUT-INVALID TO TRUE
+           END-IF
+
+           MOVE WS-CARD-TYPE TO OUT-BRAND-NAME
+           .
+
+      *----------------------------------------------------------------*
+      * FIGURE OUT HOW MANY SIGNIFICANT (NON-TRAILING-SPACE)
+      * CHARACTERS ARE IN THE ACCOUNT NUMBER.
+      *----------------------------------------------------------------*
+       2010-COMPUTE-LENGTH.
+
+           MOVE 16 TO WS-ACCT-LENGTH
+           PERFORM 2020-TRIM-TRAILING-SPACE
+               UNTIL WS-ACCT-LENGTH = ZERO
+               OR IN-ACCOUNT-NUMBER(WS-ACCT-LENGTH:1) NOT = SPACE
+           .
+
+       2020-TRIM-TRAILING-SPACE.
+
+           SUBTRACT 1 FROM WS-ACCT-LENGTH
+           .
+
+       2200-IDENTIFY-CARD-TYPE.
 
-           MOVE IN-ACCOUNT-NUMBER TO OUT-ACCOUNT-NUMBER
-           MOVE WS-MESSAGE TO OUT-MESSAGE
-           .    
+           SET WS-BIN-MATCH-SW TO 'N'
+           MOVE IN-ACCOUNT-NUMBER(1:6) TO WS-ACCT-PREFIX-6
+
+           SET WS-BIN-IDX TO 1
+           PERFORM 2210-SCAN-BIN-TABLE
+               UNTIL WS-BIN-IDX > WS-BIN-TABLE-COUNT
+               OR WS-BIN-MATCHED
+           .
+
+       2210-SCAN-BIN-TABLE.
+
+           IF WS-ACCT-PREFIX-6 >= WS-BIN-LOW(WS-BIN-IDX)
+           AND WS-ACCT-PREFIX-6 <= WS-BIN-HIGH(WS-BIN-IDX)
+               SET WS-BIN-MATCHED TO TRUE
+               MOVE WS-BIN-BRAND(WS-BIN-IDX)  TO WS-CARD-TYPE
+               MOVE WS-BIN-LENGTH(WS-BIN-IDX) TO WS-EXPECTED-LENGTH
+           ELSE
+               SET WS-BIN-IDX UP BY 1
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * LUHN MOD-10 CHECK DIGIT VALIDATION.  WALKS THE DIGITS FROM
+      * THE RIGHT, DOUBLING EVERY SECOND ONE, AND SUMS THE RESULT.
+      * THE NUMBER PASSES WHEN THE SUM IS A MULTIPLE OF 10.
+      *----------------------------------------------------------------*
+       2260-VALIDATE-LUHN.
+
+           MOVE ZERO TO WS-LUHN-SUM
+           SET WS-LUHN-PASS-SW TO 'Y'
+
+           PERFORM 2270-ACCUMULATE-LUHN-DIGIT
+               VARYING WS-LUHN-IDX FROM 1 BY 1
+               UNTIL WS-LUHN-IDX > WS-ACCT-LENGTH
+
+           IF FUNCTION MOD(WS-LUHN-SUM, 10) NOT = ZERO
+               SET WS-LUHN-PASS-SW TO 'N'
+           END-IF
+           .
+
+       2270-ACCUMULATE-LUHN-DIGIT.
+
+           COMPUTE WS-LUHN-POSITION =
+               WS-ACCT-LENGTH - WS-LUHN-IDX + 1
+           MOVE IN-ACCOUNT-NUMBER(WS-LUHN-IDX:1) TO WS-LUHN-DIGIT
+
+           IF FUNCTION MOD(WS-LUHN-POSITION, 2) = 0
+               COMPUTE WS-LUHN-DOUBLED = WS-LUHN-DIGIT * 2
+               IF WS-LUHN-DOUBLED > 9
+                   SUBTRACT 9 FROM WS-LUHN-DOUBLED
+               END-IF
+               ADD WS-LUHN-DOUBLED TO WS-LUHN-SUM
+           ELSE
+               ADD WS-LUHN-DIGIT TO WS-LUHN-SUM
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * PCI-COMPLIANT MASK - ALL BUT THE LAST FOUR DIGITS BECOME '*'.
+      *----------------------------------------------------------------*
+       2300-MASK-ACCOUNT-NUMBER.
+
+           MOVE SPACE TO OUT-MASKED-ACCT-NUMBER
+           IF WS-ACCT-LENGTH > 4
+               COMPUTE WS-MASK-STAR-COUNT = WS-ACCT-LENGTH - 4
+               MOVE ALL '*' TO OUT-MASKED-ACCT-NUMBER
+                   (1:WS-MASK-STAR-COUNT)
+               MOVE IN-ACCOUNT-NUMBER
+                   (WS-MASK-STAR-COUNT + 1:4)
+                   TO OUT-MASKED-ACCT-NUMBER(WS-MASK-STAR-COUNT + 1:4)
+           ELSE
+               IF WS-ACCT-LENGTH > ZERO
+                   MOVE IN-ACCOUNT-NUMBER(1:WS-ACCT-LENGTH)
+                       TO OUT-MASKED-ACCT-NUMBER(1:WS-ACCT-LENGTH)
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * APPEND ONE LINE TO THE AUDIT FILE FOR EVERY IDENTIFICATION
+      * CALL - RUN DATE, MASKED PAN, BRAND, VALID/INVALID FLAG.
+      *----------------------------------------------------------------*
+       2800-WRITE-AUDIT-RECORD.
+
+           PERFORM 2810-OPEN-AUDIT-FILE
+
+           IF WS-AUDIT-FILE-OPEN
+               ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD
+               MOVE OUT-MASKED-ACCT-NUMBER TO WS-AUDIT-MASKED-ACCT
+               MOVE WS-CARD-TYPE           TO WS-AUDIT-BRAND
+               IF WS-ACCOUNT-VALID
+                   MOVE 'V' TO WS-AUDIT-VALID-FLAG
+               ELSE
+                   MOVE 'I' TO WS-AUDIT-VALID-FLAG
+               END-IF
+               MOVE WS-AUDIT-DETAIL TO AUDIT-RECORD
+               WRITE AUDIT-RECORD
+           END-IF
+           .
+
+       2810-OPEN-AUDIT-FILE.
+
+           IF NOT WS-AUDIT-FILE-OPEN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS = '05' OR '00'
+                   SET WS-AUDIT-FILE-OPEN TO TRUE
+               ELSE
+                   OPEN OUTPUT AUDIT-FILE
+                   IF WS-AUDIT-FILE-STATUS = '00'
+                       SET WS-AUDIT-FILE-OPEN TO TRUE
+                   ELSE
+                       DISPLAY 'CARD2 - UNABLE TO OPEN CARDAUDT, '
+                               'STATUS ' WS-AUDIT-FILE-STATUS
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * HOUSEKEEPING CALL - THE BATCH DRIVER INVOKES US ONE LAST TIME
+      * WITH IN-FUNCTION-CODE OF 'T' SO ANY FILE WE OPENED GETS
+      * CLOSED CLEANLY BEFORE THE RUN ENDS.
+      *----------------------------------------------------------------*
+       1900-TERMINATE-FILES.
+
+           IF WS-AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+               SET WS-AUDIT-OPEN-SW TO 'N'
+           END-IF
+           MOVE SPACE TO OUT-ACCOUNT-NUMBER
+           MOVE SPACE TO OUT-MASKED-ACCT-NUMBER
+           MOVE SPACE TO OUT-BRAND-NAME
+           MOVE SPACE TO OUT-MESSAGE
+           .
 
        9999-END.
-           .
\ No newline at end of file
+           .

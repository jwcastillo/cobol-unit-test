@@ -0,0 +1,557 @@
+      **********************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      09 AUG 2026
+      * PURPOSE:   BATCH DRIVER FOR CARD2.  READS A FILE OF ACCOUNT
+      *            NUMBERS, CALLS CARD2 ONCE PER RECORD, AND WRITES
+      *            THE MASKED ACCOUNT NUMBER AND IDENTIFICATION
+      *            MESSAGE TO A RESULT FILE.  THIS IS THE PROGRAM
+      *            OPERATIONS KICKS OFF AGAINST THE SETTLEMENT
+      *            EXTRACT INSTEAD OF CALLING CARD2 ONE ACCOUNT AT A
+      *            TIME.
+      *
+      *            THE ACCOUNT RECORD CARRIES AN OPTIONAL FOUR-BYTE
+      *            ORIGINATION BRAND CODE AFTER THE 16-BYTE ACCOUNT
+      *            NUMBER.  WHEN THE INCOMING FILE DOES NOT CARRY IT
+      *            THE FIELD JUST READS AS SPACES.
+      *
+      *            THE RESULT FILE CARRIES THE MASKED ACCOUNT NUMBER,
+      *            NOT THE RAW PAN, SO ANYTHING THIS DRIVER WRITES TO
+      *            DISK STAYS OFF THE PCI AUDITOR'S FINDINGS LIST.
+      *
+      * MODIFICATION HISTORY
+      *   09 AUG 2026  RTC  ADDED A SUMMARY REPORT AT END OF RUN - A
+      *                     COUNT PER BRAND ENCOUNTERED, A TOTAL, AND
+      *                     THE PERCENTAGE OF ACCOUNTS THAT CAME BACK
+      *                     UNKNOWN, SO THE INCOMING FILE'S QUALITY IS
+      *                     VISIBLE WITHOUT READING THE DETAIL REPORT.
+      *   09 AUG 2026  RTC  ADDED CHECKPOINT/RESTART SUPPORT.  A
+      *                     CHECKPOINT RECORD (LAST INPUT RECORD
+      *                     NUMBER PROCESSED) IS WRITTEN EVERY
+      *                     WS-CHECKPOINT-INTERVAL RECORDS.  ON
+      *                     STARTUP WE LOOK FOR A LEFTOVER CHECKPOINT
+      *                     AND, IF ONE IS FOUND, SKIP AHEAD PAST THE
+      *                     RECORDS ALREADY PROCESSED AND RESUME THE
+      *                     RESULT FILE IN EXTEND MODE INSTEAD OF
+      *                     REPROCESSING THE WHOLE SETTLEMENT FILE
+      *                     AFTER A MID-RUN ABEND.
+      *   09 AUG 2026  RTC  ADDED A RECONCILIATION REPORT.  WHEN THE
+      *                     INCOMING RECORD CARRIES AN ORIGINATION
+      *                     BRAND CODE WE NOW MAP IT TO THE BRAND NAME
+      *                     IT STANDS FOR AND COMPARE IT AGAINST
+      *                     CARD2'S OWN BIN-BASED ANSWER, WRITING
+      *                     EVERY DISAGREEMENT TO A RECONCILIATION
+      *                     FILE INSTEAD OF SILENTLY TRUSTING WHICHEVER
+      *                     SOURCE HAPPENED TO RUN FIRST.
+      *   09 AUG 2026  RTC  SET A NON-ZERO RETURN CODE WHEN THE
+      *                     UNKNOWN RATE FOR THE RUN EXCEEDS
+      *                     WS-UNKNOWN-THRESHOLD, SO THE NIGHTLY JOB
+      *                     STREAM CAN PAGE OPERATIONS ON A BAD FILE
+      *                     INSTEAD OF LETTING IT GO THROUGH QUIETLY.
+      *   09 AUG 2026  RTC  2300-UPDATE-SUMMARY-COUNTS NO
+      *                     LONGER ALSO INSERTS AN 'UNKNOWN' ROW INTO
+      *                     THE PER-BRAND TABLE, SINCE 8100-WRITE-
+      *                     SUMMARY-REPORT ALREADY WRITES ITS OWN
+      *                     UNKNOWN LINE - WAS PRINTING UNKNOWN TWICE.
+      *                     ADDED WS-RECORDS-IDENTIFIED SO A RESTARTED
+      *                     RUN'S UNKNOWN/BRAND PERCENTAGES (AND SO THE
+      *                     CONDITION CODE THEY DRIVE) ARE FIGURED
+      *                     OVER THE RECORDS THIS PASS ACTUALLY CALLED
+      *                     CARD2 FOR, NOT THE WHOLE FILE INCLUDING
+      *                     RECORDS SKIPPED PAST FROM THE INTERRUPTED
+      *                     PASS - THE SUMMARY REPORT NOW SAYS SO
+      *                     EXPLICITLY WHEN THAT HAPPENED.  EVERY READ
+      *                     OF ACCOUNT-FILE NOW INITIALIZES THE RECORD
+      *                     AREA FIRST SO A SHORT RECORD CAN'T INHERIT
+      *                     A STAMPED BRAND CODE LEFT OVER FROM THE
+      *                     PRIOR (LONGER) RECORD.  ALL FILES ARE NOW
+      *                     ORGANIZATION SEQUENTIAL TO MATCH THE
+      *                     CLASSIC DSN-BASED DATASETS THE JCL
+      *                     ALLOCATES THEM AS.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARD2B.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE
+               ASSIGN TO "ACCTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-FILE-STATUS.
+
+           SELECT RESULT-FILE
+               ASSIGN TO "ACCTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-FILE-STATUS.
+
+           SELECT SUMMARY-FILE
+               ASSIGN TO "SUMRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+           SELECT RESTART-FILE
+               ASSIGN TO "RESTART"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT RECON-FILE
+               ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE
+           RECORD IS VARYING IN SIZE FROM 16 TO 20 CHARACTERS
+               DEPENDING ON WS-ACCOUNT-REC-LENGTH.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER              PIC X(16).
+           05  ACCT-STAMPED-BRAND       PIC X(04).
+
+       FD  RESULT-FILE
+           RECORD CONTAINS 77 CHARACTERS.
+       01  RESULT-RECORD                PIC X(77).
+
+       FD  SUMMARY-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       01  SUMMARY-RECORD                PIC X(46).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  RESTART-RECORD                PIC 9(09).
+
+       FD  RECON-FILE
+           RECORD CONTAINS 73 CHARACTERS.
+       01  RECON-RECORD                 PIC X(73).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RESULT-DETAIL.
+           05  RSLT-ACCOUNT-NUMBER      PIC X(16).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RSLT-MESSAGE             PIC X(60).
+
+       01  WS-SUMMARY-DETAIL.
+           05  SUM-LABEL                PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-COUNT                PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  SUM-PERCENT              PIC ZZ9.99.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+
+       01  WS-RECON-DETAIL.
+           05  RECON-ACCOUNT-NUMBER     PIC X(16).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RECON-STAMPED-CODE       PIC X(04).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RECON-STAMPED-BRAND      PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RECON-ACTUAL-BRAND       PIC X(20).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RECON-MESSAGE            PIC X(08).
+
+       77  WS-ACCOUNT-FILE-STATUS       PIC X(02) VALUE '00'.
+       77  WS-RESULT-FILE-STATUS        PIC X(02) VALUE '00'.
+       77  WS-SUMMARY-FILE-STATUS       PIC X(02) VALUE '00'.
+       77  WS-RESTART-FILE-STATUS       PIC X(02) VALUE '00'.
+       77  WS-RECON-FILE-STATUS         PIC X(02) VALUE '00'.
+       77  WS-STAMPED-BRAND-NAME        PIC X(20) VALUE SPACE.
+       77  WS-RECON-MISMATCH-COUNT      PIC 9(09) COMP VALUE ZERO.
+       77  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-EOF                       VALUE 'Y'.
+       77  WS-RECORDS-READ              PIC 9(09) COMP VALUE ZERO.
+       77  WS-ACCOUNT-REC-LENGTH        PIC 9(04) COMP VALUE ZERO.
+
+      **********************************************************************
+      * CHECKPOINT/RESTART CONTROLS.  WS-CHECKPOINT-INTERVAL IS HOW
+      * OFTEN (IN INPUT RECORDS) WE DROP A NEW CHECKPOINT; WS-SKIP-
+      * COUNT IS HOW MANY RECORDS A LEFTOVER CHECKPOINT SAYS ARE
+      * ALREADY DONE, SET ONCE AT STARTUP AND SKIPPED PAST BEFORE
+      * NORMAL PROCESSING BEGINS.
+      **********************************************************************
+       77  WS-CHECKPOINT-INTERVAL       PIC 9(09) COMP VALUE 1000.
+       77  WS-SKIP-COUNT                PIC 9(09) COMP VALUE ZERO.
+       77  WS-RESTARTED-SW              PIC X(01) VALUE 'N'.
+           88  WS-RESTARTED-RUN             VALUE 'Y'.
+      **********************************************************************
+      * WS-RECORDS-IDENTIFIED COUNTS ONLY THE RECORDS THIS PASS ACTUALLY
+      * CALLED CARD2 FOR - UNLIKE WS-RECORDS-READ (WHICH ALSO COUNTS
+      * RECORDS SKIPPED PAST ON A RESTART), SO THE UNKNOWN/BRAND
+      * PERCENTAGES ON THE SUMMARY REPORT ARE NEVER DILUTED BY RECORDS
+      * THIS PASS NEVER LOOKED AT.
+      **********************************************************************
+       77  WS-RECORDS-IDENTIFIED        PIC 9(09) COMP VALUE ZERO.
+       77  WS-UNKNOWN-COUNT             PIC 9(09) COMP VALUE ZERO.
+       77  WS-UNKNOWN-PERCENT           PIC 999V99 VALUE ZERO.
+       77  WS-UNKNOWN-THRESHOLD         PIC 999V99 VALUE 10.00.
+       77  WS-BRAND-PERCENT             PIC 999V99 VALUE ZERO.
+       77  WS-SUM-FOUND-SW              PIC X(01) VALUE 'N'.
+           88  WS-SUM-ENTRY-FOUND           VALUE 'Y'.
+
+      **********************************************************************
+      * PER-BRAND COUNTERS FOR THE END-OF-RUN SUMMARY REPORT.  THE
+      * TABLE IS BUILT UP AS BRANDS ARE ENCOUNTERED RATHER THAN
+      * PRE-LOADED, SINCE THE SET OF BRANDS IS DRIVEN BY THE BIN RANGE
+      * REFERENCE FILE AND CAN GROW WITHOUT A PROGRAM CHANGE.
+      **********************************************************************
+       77  WS-SUMMARY-TABLE-COUNT       PIC 9(04) COMP VALUE ZERO.
+       77  WS-SUMMARY-TABLE-MAX         PIC 9(04) COMP VALUE 50.
+
+       01  WS-SUMMARY-TABLE.
+           05  WS-SUMMARY-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-SUM-IDX.
+               10  WS-SUMMARY-BRAND     PIC X(20).
+               10  WS-SUMMARY-COUNT     PIC 9(09) COMP.
+
+       COPY CARDPARM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNTS UNTIL WS-EOF
+           PERFORM 8000-FINALIZE
+           STOP RUN
+           .
+
+       1000-INITIALIZE.
+
+           PERFORM 1100-CHECK-RESTART-FILE
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-FILE-STATUS NOT = '00'
+               DISPLAY 'CARD2B - UNABLE TO OPEN ACCTIN, STATUS '
+                       WS-ACCOUNT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-SKIP-COUNT > ZERO
+               PERFORM 1200-SKIP-PROCESSED-RECORDS
+           END-IF
+
+           IF WS-RESTARTED-RUN
+               OPEN EXTEND RESULT-FILE
+               IF WS-RESULT-FILE-STATUS NOT = '05'
+                  AND WS-RESULT-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT RESULT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           IF WS-RESULT-FILE-STATUS NOT = '00'
+               DISPLAY 'CARD2B - UNABLE TO OPEN ACCTOUT, STATUS '
+                       WS-RESULT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-RESTARTED-RUN
+               OPEN EXTEND RECON-FILE
+               IF WS-RECON-FILE-STATUS NOT = '05'
+                  AND WS-RECON-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT RECON-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RECON-FILE
+           END-IF
+           IF WS-RECON-FILE-STATUS NOT = '00'
+               DISPLAY 'CARD2B - UNABLE TO OPEN RECONRPT, STATUS '
+                       WS-RECON-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       1100-CHECK-RESTART-FILE.
+
+           MOVE ZERO TO WS-SKIP-COUNT
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE RESTART-RECORD TO WS-SKIP-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+
+           IF WS-SKIP-COUNT > ZERO
+               SET WS-RESTARTED-RUN TO TRUE
+               DISPLAY 'CARD2B - RESTARTING AFTER RECORD '
+                       WS-SKIP-COUNT
+           END-IF
+           .
+
+       1200-SKIP-PROCESSED-RECORDS.
+
+           PERFORM 1210-SKIP-ONE-RECORD
+               VARYING WS-RECORDS-READ FROM 1 BY 1
+               UNTIL WS-RECORDS-READ > WS-SKIP-COUNT
+                  OR WS-EOF
+
+           IF NOT WS-EOF
+               SUBTRACT 1 FROM WS-RECORDS-READ
+           END-IF
+           .
+
+       1210-SKIP-ONE-RECORD.
+
+           INITIALIZE ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+               AT END
+                   SET WS-EOF-SW TO 'Y'
+           END-READ
+           .
+
+       2000-PROCESS-ACCOUNTS.
+
+           INITIALIZE ACCOUNT-RECORD
+           READ ACCOUNT-FILE
+               AT END
+                   SET WS-EOF-SW TO 'Y'
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   PERFORM 2100-CALL-IDENTIFIER
+                   PERFORM 2200-WRITE-RESULT
+                   PERFORM 2300-UPDATE-SUMMARY-COUNTS
+                   PERFORM 2400-WRITE-CHECKPOINT
+                   IF ACCT-STAMPED-BRAND NOT = SPACE
+                       PERFORM 2500-RECONCILE-BRAND
+                   END-IF
+           END-READ
+           .
+
+       2100-CALL-IDENTIFIER.
+
+           MOVE SPACE TO WS-PARAMETERS
+           MOVE ACCT-NUMBER TO IN-ACCOUNT-NUMBER
+           SET IN-FUNC-IDENTIFY TO TRUE
+           CALL 'CARD2' USING WS-PARAMETERS
+           .
+
+       2200-WRITE-RESULT.
+
+           MOVE OUT-MASKED-ACCT-NUMBER TO RSLT-ACCOUNT-NUMBER
+           MOVE OUT-MESSAGE(1:60) TO RSLT-MESSAGE
+           MOVE WS-RESULT-DETAIL TO RESULT-RECORD
+           WRITE RESULT-RECORD
+           .
+
+       2300-UPDATE-SUMMARY-COUNTS.
+
+           ADD 1 TO WS-RECORDS-IDENTIFIED
+
+           IF OUT-INVALID
+           OR OUT-BRAND-NAME = SPACE OR OUT-BRAND-NAME = 'UNKNOWN'
+               ADD 1 TO WS-UNKNOWN-COUNT
+           ELSE
+               MOVE 'N' TO WS-SUM-FOUND-SW
+               PERFORM 2310-FIND-SUMMARY-ENTRY
+                   VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-SUMMARY-TABLE-COUNT
+                      OR WS-SUM-ENTRY-FOUND
+
+               IF NOT WS-SUM-ENTRY-FOUND
+                   IF WS-SUMMARY-TABLE-COUNT < WS-SUMMARY-TABLE-MAX
+                       ADD 1 TO WS-SUMMARY-TABLE-COUNT
+                       SET WS-SUM-IDX TO WS-SUMMARY-TABLE-COUNT
+                       MOVE OUT-BRAND-NAME
+                           TO WS-SUMMARY-BRAND(WS-SUM-IDX)
+                       MOVE 1 TO WS-SUMMARY-COUNT(WS-SUM-IDX)
+                   ELSE
+                       DISPLAY 'CARD2B - SUMMARY TABLE FULL AT '
+                               WS-SUMMARY-TABLE-MAX
+                               ' BRANDS, DISCARDED: ' OUT-BRAND-NAME
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2310-FIND-SUMMARY-ENTRY.
+
+           IF WS-SUMMARY-BRAND(WS-SUM-IDX) = OUT-BRAND-NAME
+               ADD 1 TO WS-SUMMARY-COUNT(WS-SUM-IDX)
+               SET WS-SUM-ENTRY-FOUND TO TRUE
+           END-IF
+           .
+
+       2400-WRITE-CHECKPOINT.
+
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               OPEN OUTPUT RESTART-FILE
+               IF WS-RESTART-FILE-STATUS = '00'
+                   MOVE WS-RECORDS-READ TO RESTART-RECORD
+                   WRITE RESTART-RECORD
+                   CLOSE RESTART-FILE
+               ELSE
+                   DISPLAY 'CARD2B - UNABLE TO OPEN RESTART, STATUS '
+                           WS-RESTART-FILE-STATUS
+               END-IF
+           END-IF
+           .
+
+      **********************************************************************
+      * RECONCILIATION AGAINST THE ORIGINATION SYSTEM'S OWN BRAND CODE.
+      * THE CODE SET IS SMALL AND STABLE (IT FOLLOWS THE NETWORKS, NOT
+      * INDIVIDUAL BIN RANGES), SO UNLIKE THE BIN TABLE IT IS KEPT
+      * RIGHT HERE RATHER THAN IN AN EXTERNAL REFERENCE FILE.
+      **********************************************************************
+       2500-RECONCILE-BRAND.
+
+           PERFORM 2510-MAP-STAMPED-CODE
+
+           IF OUT-INVALID OR WS-STAMPED-BRAND-NAME NOT = OUT-BRAND-NAME
+               ADD 1 TO WS-RECON-MISMATCH-COUNT
+               PERFORM 2520-WRITE-RECON-RECORD
+           END-IF
+           .
+
+       2510-MAP-STAMPED-CODE.
+
+           EVALUATE ACCT-STAMPED-BRAND
+               WHEN 'VISA'
+                   MOVE 'VISA'                 TO WS-STAMPED-BRAND-NAME
+               WHEN 'MC'
+                   MOVE 'MASTERCARD'           TO WS-STAMPED-BRAND-NAME
+               WHEN 'AMEX'
+                   MOVE 'AMERICAN EXPRESS'     TO WS-STAMPED-BRAND-NAME
+               WHEN 'DISC'
+                   MOVE 'DISCOVER'             TO WS-STAMPED-BRAND-NAME
+               WHEN 'DCLB'
+                   MOVE 'DINERS CLUB'          TO WS-STAMPED-BRAND-NAME
+               WHEN 'JCB'
+                   MOVE 'JAPAN CREDIT BUREAU'  TO WS-STAMPED-BRAND-NAME
+               WHEN 'UPAY'
+                   MOVE 'UNIONPAY'             TO WS-STAMPED-BRAND-NAME
+               WHEN OTHER
+                   MOVE 'UNKNOWN'              TO WS-STAMPED-BRAND-NAME
+           END-EVALUATE
+           .
+
+       2520-WRITE-RECON-RECORD.
+
+           MOVE OUT-MASKED-ACCT-NUMBER TO RECON-ACCOUNT-NUMBER
+           MOVE ACCT-STAMPED-BRAND     TO RECON-STAMPED-CODE
+           MOVE WS-STAMPED-BRAND-NAME  TO RECON-STAMPED-BRAND
+           MOVE OUT-BRAND-NAME         TO RECON-ACTUAL-BRAND
+           MOVE 'MISMATCH'             TO RECON-MESSAGE
+           MOVE WS-RECON-DETAIL        TO RECON-RECORD
+           WRITE RECON-RECORD
+           .
+
+       8000-FINALIZE.
+
+           CLOSE ACCOUNT-FILE
+           CLOSE RESULT-FILE
+           CLOSE RECON-FILE
+           PERFORM 8050-RESET-RESTART-FILE
+           PERFORM 8100-WRITE-SUMMARY-REPORT
+           SET IN-FUNC-TERMINATE TO TRUE
+           CALL 'CARD2' USING WS-PARAMETERS
+           PERFORM 8900-SET-CONDITION-CODE
+           .
+
+      **********************************************************************
+      * THE UNKNOWN RATE IS OUR SIGNAL THAT THE SETTLEMENT EXTRACT WENT
+      * BAD SOMEWHERE UPSTREAM.  A NON-ZERO RETURN CODE HERE IS WHAT
+      * LETS THE NIGHTLY JOB STREAM PAGE OPERATIONS INSTEAD OF LETTING
+      * A BAD FILE QUIETLY GO THROUGH.
+      **********************************************************************
+       8900-SET-CONDITION-CODE.
+
+           IF RETURN-CODE = ZERO
+               IF WS-UNKNOWN-PERCENT > WS-UNKNOWN-THRESHOLD
+                   DISPLAY 'CARD2B - UNKNOWN RATE ' WS-UNKNOWN-PERCENT
+                           ' EXCEEDS THRESHOLD OF ' WS-UNKNOWN-THRESHOLD
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF
+           .
+
+       8050-RESET-RESTART-FILE.
+
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               MOVE ZERO TO RESTART-RECORD
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY 'CARD2B - UNABLE TO OPEN RESTART, STATUS '
+                       WS-RESTART-FILE-STATUS
+           END-IF
+           .
+
+       8100-WRITE-SUMMARY-REPORT.
+
+           OPEN OUTPUT SUMMARY-FILE
+           IF WS-SUMMARY-FILE-STATUS NOT = '00'
+               DISPLAY 'CARD2B - UNABLE TO OPEN SUMRPT, STATUS '
+                       WS-SUMMARY-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           ELSE
+               IF WS-RESTARTED-RUN
+                   PERFORM 8105-WRITE-RESTART-NOTE
+               END-IF
+
+               PERFORM 8110-WRITE-SUMMARY-LINE
+                   VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-SUMMARY-TABLE-COUNT
+
+               MOVE 'TOTAL RECORDS' TO SUM-LABEL
+               MOVE WS-RECORDS-READ TO SUM-COUNT
+               MOVE ZERO TO SUM-PERCENT
+               MOVE WS-SUMMARY-DETAIL TO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+
+               IF WS-RECORDS-IDENTIFIED > ZERO
+                   COMPUTE WS-UNKNOWN-PERCENT ROUNDED =
+                       (WS-UNKNOWN-COUNT / WS-RECORDS-IDENTIFIED) * 100
+               END-IF
+
+               MOVE 'UNKNOWN' TO SUM-LABEL
+               MOVE WS-UNKNOWN-COUNT TO SUM-COUNT
+               MOVE WS-UNKNOWN-PERCENT TO SUM-PERCENT
+               MOVE WS-SUMMARY-DETAIL TO SUMMARY-RECORD
+               WRITE SUMMARY-RECORD
+
+               CLOSE SUMMARY-FILE
+           END-IF
+           .
+
+      **********************************************************************
+      * THIS RUN RESUMED A CHECKPOINTED FILE, SO THE COUNTS AND
+      * PERCENTAGES BELOW ONLY COVER RECORDS THIS PASS ACTUALLY CALLED
+      * CARD2 FOR, NOT THE RECORDS SKIPPED PAST FROM THE EARLIER
+      * (INTERRUPTED) PASS.  CALLED OUT HERE SO THE REPORT DOESN'T LOOK
+      * LIKE A FULL-FILE RESULT WHEN IT ISN'T ONE.
+      **********************************************************************
+       8105-WRITE-RESTART-NOTE.
+
+           MOVE 'RESTARTED-PARTIAL' TO SUM-LABEL
+           MOVE WS-RECORDS-IDENTIFIED TO SUM-COUNT
+           MOVE ZERO TO SUM-PERCENT
+           MOVE WS-SUMMARY-DETAIL TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           .
+
+       8110-WRITE-SUMMARY-LINE.
+
+           MOVE WS-SUMMARY-BRAND(WS-SUM-IDX) TO SUM-LABEL
+           MOVE WS-SUMMARY-COUNT(WS-SUM-IDX) TO SUM-COUNT
+           MOVE ZERO TO WS-BRAND-PERCENT
+           IF WS-RECORDS-IDENTIFIED > ZERO
+               COMPUTE WS-BRAND-PERCENT ROUNDED =
+                   (WS-SUMMARY-COUNT(WS-SUM-IDX)
+                       / WS-RECORDS-IDENTIFIED) * 100
+           END-IF
+           MOVE WS-BRAND-PERCENT TO SUM-PERCENT
+           MOVE WS-SUMMARY-DETAIL TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           .
+
+       9999-END.
+           .

@@ -0,0 +1,65 @@
+      **********************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      09 AUG 2026
+      * PURPOSE:   CHECKS THE CARD2B CHECKPOINT/RESTART FILE AND SIGNALS
+      *            BACK THROUGH RETURN-CODE WHETHER TONIGHT'S RUN OF
+      *            CARD2B IS A FRESH START OR A RESTART CONTINUING A
+      *            PRIOR, ABENDED PASS:
+      *               RETURN-CODE 0  - NO CHECKPOINT ON FILE, FRESH RUN.
+      *               RETURN-CODE 4  - A CHECKPOINT IS ON FILE, RESTART.
+      *            THE NIGHTLY JOB STREAM (CARD2BJ) TESTS THIS RETURN
+      *            CODE TO DECIDE WHETHER TO CLEAR OUT LAST NIGHT'S
+      *            ACCTOUT/SUMRPT/RECONRPT BEFORE CARD2B RUNS - THOSE
+      *            DATASETS ARE DISP=MOD SO CARD2B CAN EXTEND THEM
+      *            ACROSS A RESTART, BUT THAT SAME DISP=MOD MEANS
+      *            NOTHING ELSE EVER TRUNCATES THEM FOR US ON A FRESH
+      *            NIGHT'S RUN.
+      *
+      * MODIFICATION HISTORY
+      *   09 AUG 2026  RTC  INITIAL VERSION.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARD2BC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE
+               ASSIGN TO "RESTART"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  RESTART-RECORD                PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-RESTART-FILE-STATUS       PIC X(02) VALUE '00'.
+       77  WS-SKIP-COUNT                PIC 9(09) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           MOVE ZERO TO WS-SKIP-COUNT
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE
+                   AT END
+                       MOVE ZERO TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE RESTART-RECORD TO WS-SKIP-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+
+           IF WS-SKIP-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+
+           GOBACK
+           .

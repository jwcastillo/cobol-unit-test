@@ -0,0 +1,18 @@
+      **********************************************************************
+      * COPYBOOK:  BINTAB
+      * AUTHOR:    DAVE NICOLETTE
+      * PURPOSE:   WORKING-STORAGE TABLE THAT HOLDS THE BIN RANGES
+      *            ONCE THEY HAVE BEEN LOADED FROM THE BIN-RANGE
+      *            REFERENCE FILE (SEE BINREC COPYBOOK).  LOADED ONCE
+      *            PER RUN AND SEARCHED FOR EVERY ACCOUNT NUMBER.
+      **********************************************************************
+       77  WS-BIN-TABLE-COUNT          PIC 9(04) COMP VALUE ZERO.
+       77  WS-BIN-TABLE-MAX            PIC 9(04) COMP VALUE 50.
+
+       01  WS-BIN-TABLE.
+           05  WS-BIN-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-BIN-IDX.
+               10  WS-BIN-LOW          PIC 9(06).
+               10  WS-BIN-HIGH         PIC 9(06).
+               10  WS-BIN-LENGTH       PIC 9(02).
+               10  WS-BIN-BRAND        PIC X(20).

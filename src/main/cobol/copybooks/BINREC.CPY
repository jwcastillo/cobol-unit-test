@@ -0,0 +1,14 @@
+      **********************************************************************
+      * COPYBOOK:  BINREC
+      * AUTHOR:    DAVE NICOLETTE
+      * PURPOSE:   RECORD LAYOUT FOR THE BIN-RANGE REFERENCE FILE.
+      *            ONE LINE PER BIN RANGE - LOW, HIGH, THE CARD
+      *            LENGTH THAT RANGE SHOULD CARRY, AND THE BRAND.
+      *            MAINTAINED BY OPERATIONS AS A FLAT FILE SO BIN
+      *            RANGE CHANGES DO NOT REQUIRE A PROGRAM CHANGE.
+      **********************************************************************
+       01  BIN-RANGE-RECORD.
+           05  BR-LOW-RANGE            PIC 9(06).
+           05  BR-HIGH-RANGE           PIC 9(06).
+           05  BR-ACCOUNT-LENGTH       PIC 9(02).
+           05  BR-BRAND-NAME           PIC X(20).

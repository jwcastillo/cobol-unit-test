@@ -0,0 +1,48 @@
+      **********************************************************************
+      * COPYBOOK:  CARDPARM
+      * AUTHOR:    DAVE NICOLETTE
+      * PURPOSE:   LINKAGE LAYOUT FOR THE CARD2 CALLING INTERFACE.
+      *            SHARED BY CARD2 (CALLED PROGRAM) AND ANY PROGRAM
+      *            THAT CALLS IT, SO THE OFFSETS NEVER DRIFT APART.
+      *            ORIGINAL FIELDS (IN-ACCOUNT-NUMBER, OUT-ACCOUNT-
+      *            NUMBER, OUT-MESSAGE) KEEP THEIR ORIGINAL OFFSETS.
+      *            WS-ARGUMENTS HAD ROOM TO CARVE THE NEW INPUT FIELD
+      *            OUT OF ITS TRAILING FILLER WITHOUT GROWING.
+      *            WS-RETURN-VALUES HAD NO TRAILING FILLER TO CARVE
+      *            FROM, SO THE NEW RETURN FIELDS ARE APPENDED AFTER
+      *            OUT-MESSAGE INSTEAD - THAT GROWS THE OVERALL
+      *            PARAMETER AREA PAST ITS ORIGINAL 400 BYTES, BUT
+      *            KEEPS EVERY ORIGINAL FIELD AT ITS ORIGINAL OFFSET.
+      *            THAT ONLY HELPS A CALLER THAT IS ITSELF RECOMPILED
+      *            AGAINST THIS COPYBOOK.  CARD2 NOW WRITES OUT-MASKED-
+      *            ACCT-NUMBER/OUT-BRAND-NAME/OUT-VALID-FLAG ON EVERY
+      *            IDENTIFY CALL, WHICH ARE PAST THE ORIGINAL 400-BYTE
+      *            WS-PARAMETERS AREA - ANY CALLER STILL LINKED AGAINST
+      *            THE OLD 400-BYTE LAYOUT (NOT JUST CARD2B) WILL HAVE
+      *            THOSE WRITES LAND PAST THE END OF ITS OWN STORAGE.
+      *            EVERY CALLER OF CARD2 MUST BE RECOMPILED AND
+      *            RELINKED AGAINST THIS COPYBOOK BEFORE THIS CHANGE
+      *            SHIPS.
+      *
+      * MODIFICATION HISTORY
+      *   09 AUG 2026  RTC  ADD IN-FUNCTION-CODE TO WS-ARGUMENTS; ADD
+      *                     OUT-MASKED-ACCT-NUMBER, OUT-BRAND-NAME AND
+      *                     OUT-VALID-FLAG TO WS-RETURN-VALUES, AFTER
+      *                     OUT-MESSAGE SO ITS OFFSET DOESN'T MOVE.
+      **********************************************************************
+       01  WS-PARAMETERS.
+           05  WS-ARGUMENTS.
+               10  FILLER                  PIC X(10).
+               10  IN-ACCOUNT-NUMBER        PIC X(16).
+               10  IN-FUNCTION-CODE         PIC X(01) VALUE 'I'.
+                   88  IN-FUNC-IDENTIFY         VALUE 'I'.
+                   88  IN-FUNC-TERMINATE        VALUE 'T'.
+               10  FILLER                  PIC X(173).
+           05  WS-RETURN-VALUES.
+               10  OUT-ACCOUNT-NUMBER       PIC X(16).
+               10  OUT-MESSAGE              PIC X(184).
+               10  OUT-MASKED-ACCT-NUMBER   PIC X(16).
+               10  OUT-BRAND-NAME           PIC X(20).
+               10  OUT-VALID-FLAG           PIC X(01).
+                   88  OUT-VALID                VALUE 'V'.
+                   88  OUT-INVALID              VALUE 'I'.

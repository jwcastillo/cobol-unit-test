@@ -0,0 +1,56 @@
+//CARD2BJ  JOB (ACCTG),'CARD ID - NIGHTLY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* RUN CARD2B AGAINST THE DAY'S SETTLEMENT EXTRACT.
+//*
+//* CARD2B SETS A RETURN CODE OF 8 WHEN THE UNKNOWN RATE FOR THE RUN
+//* EXCEEDS ITS THRESHOLD (WS-UNKNOWN-THRESHOLD IN CARD2B), SO THE
+//* SCHEDULER'S RETURN-CODE MONITORING ON STEP010 IS WHAT PAGES
+//* OPERATIONS ON A BAD EXTRACT INSTEAD OF LETTING IT GO THROUGH
+//* QUIETLY.  A RETURN CODE OF 16 MEANS A FILE COULD NOT BE OPENED -
+//* THAT IS AN ABEND-LEVEL CONDITION, NOT A DATA-QUALITY ONE.
+//*
+//* IF CARD2B ABENDS MID-RUN, RERUN THIS JOB AS-IS - THE RESTART FILE
+//* CARRIES THE LAST CHECKPOINT FORWARD, SO CARD2B PICKS UP WHERE IT
+//* LEFT OFF INSTEAD OF REPROCESSING THE WHOLE EXTRACT.  ACCTOUT,
+//* RECONRPT AND THE RESTART FILE MUST ALL BE PRE-ALLOCATED AND SHOULD
+//* NOT BE DELETED BETWEEN THE ABEND AND THE RERUN.
+//*
+//* ACCTOUT/SUMRPT/RECONRPT ARE DISP=MOD SO STEP010 CAN EXTEND THEM
+//* ACROSS A RESTART, BUT DISP=MOD ALSO MEANS COBOL'S OPEN OUTPUT
+//* POSITIONS AT END-OF-DATA INSTEAD OF TRUNCATING, SO SOMETHING HAS
+//* TO CLEAR THEM OUT AHEAD OF A FRESH (NON-RESTART) RUN OR THEY GROW
+//* FOREVER.  STEP005 CHECKS THE RESTART FILE AND SETS ITS OWN RETURN
+//* CODE (0 = FRESH RUN, 4 = RESTART IN PROGRESS); STEP008 DELETES
+//* LAST NIGHT'S ACCTOUT/SUMRPT/RECONRPT, BUT ONLY WHEN STEP005 SAYS
+//* THIS IS A FRESH RUN - COND=(4,LE,STEP005) SKIPS STEP008 WHEN
+//* STEP005'S RETURN CODE IS A RESTART'S 4.
+//*********************************************************************
+//STEP005  EXEC PGM=CARD2BC
+//STEPLIB  DD DSN=PROD.CARD2.LOADLIB,DISP=SHR
+//RESTART  DD DSN=PROD.CARD2B.RESTART,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP008  EXEC PGM=IEFBR14,COND=(4,LE,STEP005)
+//ACCTOUT  DD DSN=PROD.CARD2B.ACCTOUT,DISP=(MOD,DELETE)
+//SUMRPT   DD DSN=PROD.CARD2B.SUMRPT,DISP=(MOD,DELETE)
+//RECONRPT DD DSN=PROD.CARD2B.RECONRPT,DISP=(MOD,DELETE)
+//*
+//STEP010  EXEC PGM=CARD2B
+//STEPLIB  DD DSN=PROD.CARD2.LOADLIB,DISP=SHR
+//ACCTIN   DD DSN=PROD.SETTLE.DAILY.EXTRACT,DISP=SHR
+//ACCTOUT  DD DSN=PROD.CARD2B.ACCTOUT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77)
+//SUMRPT   DD DSN=PROD.CARD2B.SUMRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=46)
+//RECONRPT DD DSN=PROD.CARD2B.RECONRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=73)
+//CARDAUDT DD DSN=PROD.CARD2.AUDITLOG,DISP=MOD
+//RESTART  DD DSN=PROD.CARD2B.RESTART,DISP=OLD
+//BINRANGE DD DSN=PROD.CARD2.BINRANGE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
